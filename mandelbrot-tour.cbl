@@ -0,0 +1,152 @@
+identification division.
+program-id. MandelbrotTour.
+
+*> Mandelbrot Set "tour" batch driver
+*> (c) 2015 Mike Harris
+*> Free software released under GPL
+*>
+*> MandelbrotSet only ever renders a single, fixed viewport per run,
+*> so producing a standard set of "tour" views (seahorse valley,
+*> elephant valley and the like) meant one manual run per viewport.
+*> This driver instead reads a table of named regions - a region
+*> name plus the four plane boundaries and a resolution pair - and
+*> calls the shared MandelbrotRender engine once per row, writing
+*> each region's output to its own region-named dataset, so a whole
+*> tour can be produced in one submitted job.
+*>
+*> An optional TOURCARD supplies the job/user id stamped on every
+*> MANDTOUR.AUD record, the same way MandelbrotSet's PARMCARD does;
+*> when it is absent both default to "UNKNOWN" as before.
+
+environment division.
+input-output section.
+file-control.
+    select region-file assign to "REGNTAB"
+        organization is line sequential.
+
+    select optional tour-card-file assign to "TOURCARD"
+        organization is line sequential.
+
+data division.
+file section.
+fd region-file.
+copy "mandrgn.cpy".
+
+fd tour-card-file.
+copy "mandtcrd.cpy".
+
+working-storage section.
+copy "mandparm.cpy".
+
+01 RegionEofSwitch         pic X(1) value "N".
+    88 RegionEof             value "Y".
+01 WorstReturnCode         pic S9(4) usage comp-5 value zero.
+01 TourCardFound           pic X(1) value "N".
+    88 TourCardWasFound      value "Y".
+
+procedure division.
+
+0000-MAINLINE.
+    move "MANDTOUR.AUD" to mp-audit-dataset
+    move "UNKNOWN" to mp-job-id
+    move "UNKNOWN" to mp-user-id
+
+    perform 0100-read-tour-card
+    perform 0200-apply-tour-card
+
+    open input region-file
+
+    perform until RegionEof
+        read region-file
+            at end
+                move "Y" to RegionEofSwitch
+            not at end
+                perform 0300-render-region
+        end-read
+    end-perform
+
+    close region-file
+
+    move WorstReturnCode to return-code
+
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 0100-READ-TOUR-CARD - TOURCARD is optional; when it is not
+*> present the "UNKNOWN" job/user id set above stand.
+*> ---------------------------------------------------------------
+0100-READ-TOUR-CARD.
+    move "N" to TourCardFound
+
+    open input tour-card-file
+    read tour-card-file
+        at end
+            move "N" to TourCardFound
+        not at end
+            move "Y" to TourCardFound
+    end-read
+    close tour-card-file.
+
+*> ---------------------------------------------------------------
+*> 0200-APPLY-TOUR-CARD - a card, when present, overrides the
+*> job/user id stamped on every region's audit record.
+*> ---------------------------------------------------------------
+0200-APPLY-TOUR-CARD.
+    if TourCardWasFound
+        if TC-JOB-ID is not equal to spaces
+            move TC-JOB-ID to mp-job-id
+        end-if
+        if TC-USER-ID is not equal to spaces
+            move TC-USER-ID to mp-user-id
+        end-if
+    end-if.
+
+*> ---------------------------------------------------------------
+*> 0300-RENDER-REGION - build the parameter block for one region
+*> table row and hand it to MandelbrotRender, writing the region's
+*> own output and checkpoint datasets.
+*> ---------------------------------------------------------------
+0300-RENDER-REGION.
+    move RG-REAL-PLANE-MIN to mp-real-plane-min
+    move RG-REAL-PLANE-MAX to mp-real-plane-max
+    move RG-IMAGINARY-PLANE-MIN to mp-imaginary-plane-min
+    move RG-IMAGINARY-PLANE-MAX to mp-imaginary-plane-max
+    move RG-RESOLUTION-X to mp-resolution-x
+    move RG-RESOLUTION-Y to mp-resolution-y
+    move RG-ITERATIONS-MAX to mp-iterations-max
+    move RG-THRESHOLD to mp-threshold
+
+    move spaces to mp-output-dataset
+    string RG-REGION-NAME delimited by space
+           ".DAT" delimited by size
+        into mp-output-dataset
+
+    move spaces to mp-checkpoint-dataset
+    string RG-REGION-NAME delimited by space
+           ".CKP" delimited by size
+        into mp-checkpoint-dataset
+
+    if RG-OUTPUT-MODE is not equal to space
+        move RG-OUTPUT-MODE to mp-output-mode
+    else
+        move "C" to mp-output-mode
+    end-if
+
+    move spaces to mp-pgm-dataset
+    string RG-REGION-NAME delimited by space
+           ".PGM" delimited by size
+        into mp-pgm-dataset
+
+    display "MANDTOUR - RENDERING REGION " RG-REGION-NAME
+
+    call "MandelbrotRender" using MANDELBROT-PARAMETERS
+
+    if MP-RETURN-CODE is not equal to zero
+        display "MANDTOUR - REGION " RG-REGION-NAME " FAILED, RC=" MP-RETURN-CODE
+    end-if
+
+    if MP-RETURN-CODE is greater than WorstReturnCode
+        move MP-RETURN-CODE to WorstReturnCode
+    end-if.
+
+end program MandelbrotTour.

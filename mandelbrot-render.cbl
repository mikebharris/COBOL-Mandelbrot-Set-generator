@@ -0,0 +1,516 @@
+identification division.
+program-id. MandelbrotRender.
+
+*> Mandelbrot Set rendering engine
+*> (c) 2015 Mike Harris
+*> Free software released under GPL
+*>
+*> This used to be the body of MandelbrotSet itself.  Now that
+*> MandelbrotTour needs to render a whole table of regions in one
+*> job step, the actual escape-time rendering - proportional-scale
+*> setup, the ScreenX/ScreenY loop, checkpoint/restart and the
+*> control report - has been pulled out into this shared subprogram,
+*> called once per viewport with a MANDELBROT-PARAMETERS block
+*> describing where to render and where to write it.  MandelbrotSet
+*> and MandelbrotTour now differ only in how they get that block
+*> filled in, not in how a viewport is actually rendered.
+
+environment division.
+input-output section.
+file-control.
+    select mandout-file assign to dynamic mp-output-dataset
+        organization is sequential.
+
+    select optional checkpoint-file assign to dynamic mp-checkpoint-dataset
+        organization is line sequential.
+
+    select optional pgm-file assign to dynamic mp-pgm-dataset
+        organization is line sequential.
+
+    select optional audit-file assign to dynamic mp-audit-dataset
+        organization is line sequential.
+
+data division.
+file section.
+fd mandout-file.
+copy "mandout.cpy".
+
+fd checkpoint-file.
+01 checkpoint-record.
+    05 checkpoint-row-number   pic 9(5).
+    05 checkpoint-output-mode  pic X(1).
+
+fd pgm-file.
+01 pgm-record                  pic X(8000).
+
+fd audit-file.
+01 audit-record                pic X(300).
+
+working-storage section.
+01 ResolutionXLess1             pic S9(5) usage comp-5.
+01 ResolutionYLess1             pic S9(5) usage comp-5.
+01 ProportionalX                pic S9(3)V9(14) usage comp-5.
+01 ProportionalY                pic S9(3)V9(14) usage comp-5.
+
+01 ScreenX                     pic 9(5) usage comp-5.
+01 ScreenY                     pic 9(5) usage comp-5.
+01 MathPlaneX                  pic S9(3)V9(14) usage comp-5.
+01 MathPlaneY                  pic S9(3)V9(14) usage comp-5.
+
+01 PointX                      pic S9(7)V9(8) usage comp-5.
+01 PointY                      pic S9(7)V9(8) usage comp-5.
+01 XSquared                    pic S9(10)V9(8) usage comp-5.
+01 YSquared                    pic S9(10)V9(8) usage comp-5.
+01 Iteration                   pic 9(5) usage comp-5 value zero.
+01 TempVar                     pic S9(7)V9(8) usage comp-5.
+
+01 CardioidQ               pic S9(3)V9(14) usage comp-5.
+01 CardioidBulbSwitch      pic X(1).
+    88 InCardioidOrBulb         value "Y".
+
+01 RampIndex                   pic 9(2) usage comp-5.
+01 CharRamp                    pic X(10) value " .:-=+*#%@".
+01 CharRampTable redefines CharRamp.
+    05 RampChar                occurs 10 times pic X(1).
+
+01 StartScreenY                pic 9(5) usage comp-5.
+01 RestartRow                  pic S9(6) usage comp-5 value -1.
+01 ResumingSwitch              pic X(1) value "N".
+    88 Resuming                 value "Y".
+01 CheckpointEofSwitch         pic X(1) value "N".
+    88 CheckpointEof            value "Y".
+01 CheckpointOutputMode        pic X(1).
+
+01 StartTime.
+    05 StartHH              pic 9(2).
+    05 StartMM              pic 9(2).
+    05 StartSS              pic 9(2).
+    05 StartHS              pic 9(2).
+01 EndTime.
+    05 EndHH                pic 9(2).
+    05 EndMM                pic 9(2).
+    05 EndSS                pic 9(2).
+    05 EndHS                pic 9(2).
+01 StartTimeInHS          pic S9(9) usage comp-5.
+01 EndTimeInHS            pic S9(9) usage comp-5.
+01 ElapsedTimeInHS        pic S9(9) usage comp-5.
+01 ElapsedSeconds           pic S9(7)V9(2) usage comp-5.
+01 DisplayElapsedSeconds      pic zzzzzz9.99.
+
+01 TotalPoints              pic 9(9) usage comp-5 value zero.
+01 InSetCount              pic 9(9) usage comp-5 value zero.
+01 MinIteration             pic 9(5) usage comp-5.
+01 MaxIteration             pic 9(5) usage comp-5 value zero.
+01 IterationSum             pic 9(15) usage comp-5 value zero.
+01 AverageIteration         pic 9(5)V9(2) usage comp-5.
+
+01 DisplayTotalPoints         pic zzzzzzzz9.
+01 DisplayInSetCount         pic zzzzzzzz9.
+01 DisplayMinIteration        pic zzzz9.
+01 DisplayMaxIteration        pic zzzz9.
+01 DisplayAverageIteration    pic zzzz9.99.
+
+01 PgmPointer               pic 9(5) usage comp-5.
+01 GreyLevel                pic 9(3) usage comp-5.
+01 DisplayGreyLevel           pic zz9.
+01 DisplayResolutionX         pic zzzz9.
+01 DisplayResolutionY         pic zzzz9.
+
+01 AuditDate                pic 9(8).
+01 AuditTime                pic X(8).
+01 AuditPointer             pic 9(5) usage comp-5.
+01 DisplayRealPlaneMin       pic -999.999999999.
+01 DisplayRealPlaneMax       pic -999.999999999.
+01 DisplayImaginaryPlaneMin  pic -999.999999999.
+01 DisplayImaginaryPlaneMax  pic -999.999999999.
+01 DisplayIterationsMax       pic zzzz9.
+01 DisplayThreshold            pic zzzzzz9.
+
+linkage section.
+copy "mandparm.cpy".
+
+procedure division using MANDELBROT-PARAMETERS.
+
+0000-MAINLINE.
+    move zero to MP-RETURN-CODE
+
+    perform 0100-validate-parameters
+    if MP-RETURN-CODE is not equal to zero
+        goback
+    end-if
+
+    compute ResolutionXLess1 = mp-resolution-x - 1
+    compute ResolutionYLess1 = mp-resolution-y - 1
+    compute ProportionalX =
+        (mp-real-plane-max - mp-real-plane-min) / ResolutionXLess1
+    compute ProportionalY =
+        (mp-imaginary-plane-max - mp-imaginary-plane-min) / ResolutionYLess1
+
+    perform 0400-read-checkpoint
+
+    *> the checkpoint only records how far a prior attempt got, not
+    *> which output file(s) it actually opened, so a restart under a
+    *> different OUTPUT-MODE than the abended attempt used would
+    *> otherwise take the wrong open verb per file below - e.g.
+    *> OPEN EXTEND on a PGM dataset that was never started, skipping
+    *> its header, or losing rows already written to one that was.
+    *> Requiring the mode to match the checkpointed run closes that
+    *> off; a genuine mode change starts a fresh render instead.
+    if Resuming and CheckpointOutputMode is not equal to MP-OUTPUT-MODE
+        display "MANDREND E007 - OUTPUT-MODE (" MP-OUTPUT-MODE
+            ") DOES NOT MATCH THE CHECKPOINTED RUN'S OUTPUT-MODE ("
+            CheckpointOutputMode ")"
+        move 8 to MP-RETURN-CODE
+        goback
+    end-if
+
+    accept StartTime from time
+    move mp-iterations-max to MinIteration
+    move zero to MaxIteration
+    move zero to TotalPoints
+    move zero to InSetCount
+    move zero to IterationSum
+
+    if MP-CHAR-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        if Resuming
+            open extend mandout-file
+        else
+            open output mandout-file
+        end-if
+    end-if
+    if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        if Resuming
+            open extend pgm-file
+        else
+            open output pgm-file
+            perform 0600-write-pgm-header
+        end-if
+    end-if
+    open extend checkpoint-file
+
+    perform varying ScreenY from StartScreenY by 1 until ScreenY is equal to mp-resolution-y
+
+        compute MathPlaneY = mp-imaginary-plane-min + (ProportionalY * ScreenY)
+
+        move ScreenY to mo-row-number
+        move spaces to mo-row-data
+        move spaces to pgm-record
+        move 1 to PgmPointer
+
+        perform varying ScreenX from 0 by 1 until ScreenX is equal to mp-resolution-x
+
+            compute MathPlaneX = mp-real-plane-min + (ProportionalX * ScreenX)
+
+            *> a point inside the main cardioid or the period-2 bulb
+            *> never escapes, so it can be classified without running
+            *> the escape-time loop out to IterationsMax at all.
+            move "N" to CardioidBulbSwitch
+            compute CardioidQ =
+                ((MathPlaneX - 0.25) * (MathPlaneX - 0.25)) +
+                (MathPlaneY * MathPlaneY)
+            if CardioidQ * (CardioidQ + (MathPlaneX - 0.25))
+                    <= 0.25 * MathPlaneY * MathPlaneY
+                move "Y" to CardioidBulbSwitch
+            else
+                if ((MathPlaneX + 1) * (MathPlaneX + 1)) +
+                        (MathPlaneY * MathPlaneY) <= 0.0625
+                    move "Y" to CardioidBulbSwitch
+                end-if
+            end-if
+
+            if InCardioidOrBulb
+                move mp-iterations-max to Iteration
+            else
+                move zero to PointX
+                move zero to PointY
+                multiply PointX by PointX giving XSquared
+                multiply PointY by PointY giving YSquared
+
+                perform with test after varying Iteration from 0 by 1
+                    until Iteration >= mp-iterations-max or
+                          XSquared + YSquared >= mp-threshold
+                      compute TempVar = XSquared - YSquared + MathPlaneX
+                      compute PointY = 2 * PointX * PointY + MathPlaneY
+                      move TempVar to PointX
+                      compute XSquared = PointX * PointX
+                      compute YSquared = PointY * PointY
+                end-perform
+            end-if
+
+            compute RampIndex = (Iteration * 9) / mp-iterations-max
+            move RampChar(RampIndex + 1) to mo-row-data(ScreenX + 1:1)
+
+            if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+                compute GreyLevel = 255 - (Iteration * 255 / mp-iterations-max)
+                move GreyLevel to DisplayGreyLevel
+                string DisplayGreyLevel delimited by size
+                       " " delimited by size
+                    into pgm-record
+                    with pointer PgmPointer
+            end-if
+
+            add 1 to TotalPoints
+            add Iteration to IterationSum
+            if Iteration >= mp-iterations-max
+                add 1 to InSetCount
+            end-if
+            if Iteration < MinIteration
+                move Iteration to MinIteration
+            end-if
+            if Iteration > MaxIteration
+                move Iteration to MaxIteration
+            end-if
+
+        end-perform
+
+        if MP-CHAR-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+            write mandout-record
+        end-if
+        if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+            write pgm-record
+        end-if
+
+        move ScreenY to checkpoint-row-number
+        move MP-OUTPUT-MODE to checkpoint-output-mode
+        write checkpoint-record
+
+    end-perform
+
+    if MP-CHAR-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        close mandout-file
+    end-if
+    if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        close pgm-file
+    end-if
+    close checkpoint-file
+
+    *> a clean, full completion means there is nothing left to
+    *> resume; truncate the checkpoint so the next run starts a
+    *> fresh render at ScreenY zero.
+    open output checkpoint-file
+    close checkpoint-file
+
+    accept EndTime from time
+    perform 0500-write-control-report
+
+    if mp-audit-dataset is not equal to spaces
+        perform 1200-write-audit-record
+    end-if
+
+    goback.
+
+*> ---------------------------------------------------------------
+*> 0100-VALIDATE-PARAMETERS - reject a parameter combination that
+*> would divide by zero computing ProportionalX/ProportionalY, or
+*> that would silently overrun the fixed-width output buffers,
+*> instead of letting the render step compute a garbage or
+*> truncated image.
+*> ---------------------------------------------------------------
+0100-VALIDATE-PARAMETERS.
+    evaluate true
+        when mp-resolution-x is not greater than 1
+            display "MANDREND E001 - RESOLUTION-X MUST BE GREATER THAN 1"
+            move 8 to MP-RETURN-CODE
+        when mp-resolution-x is greater than 2000
+            display "MANDREND E001A - RESOLUTION-X MUST NOT EXCEED 2000"
+            move 8 to MP-RETURN-CODE
+        when mp-resolution-y is not greater than 1
+            display "MANDREND E002 - RESOLUTION-Y MUST BE GREATER THAN 1"
+            move 8 to MP-RETURN-CODE
+        when mp-real-plane-max is not greater than mp-real-plane-min
+            display "MANDREND E003 - REAL-PLANE-MAX MUST BE GREATER THAN REAL-PLANE-MIN"
+            move 8 to MP-RETURN-CODE
+        when mp-imaginary-plane-max is not greater than mp-imaginary-plane-min
+            display "MANDREND E004 - IMAGINARY-PLANE-MAX MUST BE GREATER THAN IMAGINARY-PLANE-MIN"
+            move 8 to MP-RETURN-CODE
+        when mp-iterations-max is not greater than zero
+            display "MANDREND E005 - ITERATIONS-MAX MUST BE GREATER THAN ZERO"
+            move 8 to MP-RETURN-CODE
+        when MP-CHAR-OUTPUT-MODE or MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+            continue
+        when other
+            display "MANDREND E006 - OUTPUT-MODE MUST BE C, P, OR B"
+            move 8 to MP-RETURN-CODE
+    end-evaluate.
+
+*> ---------------------------------------------------------------
+*> 0400-READ-CHECKPOINT - find the highest ScreenY already
+*> completed by a previous, abended attempt so the render can
+*> fast-forward straight to the next unfinished row.
+*> ---------------------------------------------------------------
+0400-READ-CHECKPOINT.
+    move zero to StartScreenY
+    move -1 to RestartRow
+    move "N" to ResumingSwitch
+    move "N" to CheckpointEofSwitch
+    move spaces to CheckpointOutputMode
+
+    open input checkpoint-file
+    perform until CheckpointEof
+        read checkpoint-file
+            at end
+                move "Y" to CheckpointEofSwitch
+            not at end
+                move checkpoint-row-number to RestartRow
+                move checkpoint-output-mode to CheckpointOutputMode
+        end-read
+    end-perform
+    close checkpoint-file
+
+    if RestartRow is greater than or equal to zero
+        move "Y" to ResumingSwitch
+        compute StartScreenY = RestartRow + 1
+    end-if.
+
+*> ---------------------------------------------------------------
+*> 0500-WRITE-CONTROL-REPORT - display the elapsed time and the
+*> point/iteration statistics gathered while rendering, so the run
+*> can be reconciled without re-reading the output dataset.
+*> ---------------------------------------------------------------
+0500-WRITE-CONTROL-REPORT.
+    compute StartTimeInHS =
+        ((StartHH * 60 + StartMM) * 60 + StartSS) * 100
+            + StartHS
+    compute EndTimeInHS =
+        ((EndHH * 60 + EndMM) * 60 + EndSS) * 100
+            + EndHS
+
+    compute ElapsedTimeInHS = EndTimeInHS - StartTimeInHS
+    if ElapsedTimeInHS is less than zero
+        add 8640000 to ElapsedTimeInHS
+    end-if
+    compute ElapsedSeconds = ElapsedTimeInHS / 100
+
+    if TotalPoints is greater than zero
+        compute AverageIteration = IterationSum / TotalPoints
+    else
+        move zero to AverageIteration
+    end-if
+
+    move TotalPoints to DisplayTotalPoints
+    move InSetCount to DisplayInSetCount
+    move MinIteration to DisplayMinIteration
+    move MaxIteration to DisplayMaxIteration
+    move AverageIteration to DisplayAverageIteration
+    move ElapsedSeconds to DisplayElapsedSeconds
+
+    display "MANDELBROT SET - CONTROL REPORT"
+    if MP-CHAR-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        display "OUTPUT DATASET............: " mp-output-dataset
+    end-if
+    if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        display "PGM DATASET...............: " mp-pgm-dataset
+    end-if
+    display "ELAPSED TIME (SECONDS)....: " DisplayElapsedSeconds
+    display "TOTAL POINTS PLOTTED......: " DisplayTotalPoints
+    display "POINTS IN SET.............: " DisplayInSetCount
+    display "MINIMUM ITERATION COUNT...: " DisplayMinIteration
+    display "MAXIMUM ITERATION COUNT...: " DisplayMaxIteration
+    display "AVERAGE ITERATION COUNT...: " DisplayAverageIteration.
+
+*> ---------------------------------------------------------------
+*> 0600-WRITE-PGM-HEADER - the three header lines a portable grey
+*> map needs before its rows of grey-level values: the magic
+*> number, the width/height, and the maximum grey value.
+*> ---------------------------------------------------------------
+0600-WRITE-PGM-HEADER.
+    move mp-resolution-x to DisplayResolutionX
+    move mp-resolution-y to DisplayResolutionY
+
+    move "P2" to pgm-record
+    write pgm-record
+
+    move spaces to pgm-record
+    string DisplayResolutionX delimited by size
+           " " delimited by size
+           DisplayResolutionY delimited by size
+        into pgm-record
+    write pgm-record
+
+    move "255" to pgm-record
+    write pgm-record
+
+    move spaces to pgm-record.
+
+*> ---------------------------------------------------------------
+*> 1200-WRITE-AUDIT-RECORD - append one line to the audit trail
+*> naming the parameter set this run used, when it ran, who
+*> submitted it and how long it took, so a picture can be traced
+*> back to the run that produced it.
+*> ---------------------------------------------------------------
+1200-WRITE-AUDIT-RECORD.
+    accept AuditDate from date yyyymmdd
+
+    string StartHH delimited by size
+           ":" delimited by size
+           StartMM delimited by size
+           ":" delimited by size
+           StartSS delimited by size
+        into AuditTime
+
+    move mp-real-plane-min to DisplayRealPlaneMin
+    move mp-real-plane-max to DisplayRealPlaneMax
+    move mp-imaginary-plane-min to DisplayImaginaryPlaneMin
+    move mp-imaginary-plane-max to DisplayImaginaryPlaneMax
+    move mp-resolution-x to DisplayResolutionX
+    move mp-resolution-y to DisplayResolutionY
+    move mp-iterations-max to DisplayIterationsMax
+    move mp-threshold to DisplayThreshold
+
+    move spaces to audit-record
+    move 1 to AuditPointer
+    string "DATE=" delimited by size
+           AuditDate delimited by size
+           " TIME=" delimited by size
+           AuditTime delimited by size
+           " JOBID=" delimited by size
+           mp-job-id delimited by size
+           " USERID=" delimited by size
+           mp-user-id delimited by size
+        into audit-record
+        with pointer AuditPointer
+
+    *> only name the dataset(s) OUTPUT-MODE actually produced - a
+    *> P-mode run never opens mandout-file, and a C-mode run never
+    *> opens pgm-file, so naming one that wasn't written would send
+    *> whoever traces this audit record looking for a dataset that
+    *> doesn't exist.
+    if MP-CHAR-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        string " OUTPUT=" delimited by size
+               mp-output-dataset delimited by space
+            into audit-record
+            with pointer AuditPointer
+    end-if
+    if MP-PGM-OUTPUT-MODE or MP-BOTH-OUTPUT-MODE
+        string " PGM=" delimited by size
+               mp-pgm-dataset delimited by space
+            into audit-record
+            with pointer AuditPointer
+    end-if
+
+    string " ELAPSED=" delimited by size
+           DisplayElapsedSeconds delimited by size
+           " REALMIN=" delimited by size
+           DisplayRealPlaneMin delimited by size
+           " REALMAX=" delimited by size
+           DisplayRealPlaneMax delimited by size
+           " IMAGMIN=" delimited by size
+           DisplayImaginaryPlaneMin delimited by size
+           " IMAGMAX=" delimited by size
+           DisplayImaginaryPlaneMax delimited by size
+           " RESX=" delimited by size
+           DisplayResolutionX delimited by size
+           " RESY=" delimited by size
+           DisplayResolutionY delimited by size
+           " ITERMAX=" delimited by size
+           DisplayIterationsMax delimited by size
+           " THRESHOLD=" delimited by size
+           DisplayThreshold delimited by size
+        into audit-record
+        with pointer AuditPointer
+
+    open extend audit-file
+    write audit-record
+    close audit-file.
+
+end program MandelbrotRender.

@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------
+      *> MANDPARM - the plane/resolution parameters MandelbrotSet
+      *> reads from an optional parameter card in place of the
+      *> compiled-in constants it used to carry.
+      *> ---------------------------------------------------------
+       01 MANDELBROT-PARAMETERS.
+           05 MP-REAL-PLANE-MIN        pic S9(3)V9(9) usage comp-5.
+           05 MP-REAL-PLANE-MAX        pic S9(3)V9(9) usage comp-5.
+           05 MP-IMAGINARY-PLANE-MIN   pic S9(3)V9(9) usage comp-5.
+           05 MP-IMAGINARY-PLANE-MAX   pic S9(3)V9(9) usage comp-5.
+           05 MP-RESOLUTION-X          pic 9(5) usage comp-5.
+           05 MP-RESOLUTION-Y          pic 9(5) usage comp-5.
+           05 MP-ITERATIONS-MAX        pic 9(5) usage comp-5.
+           05 MP-THRESHOLD             pic 9(7) usage comp-5.
+           05 MP-OUTPUT-DATASET        pic X(44).
+           05 MP-CHECKPOINT-DATASET    pic X(44).
+           05 MP-OUTPUT-MODE           pic X(1).
+               88 MP-CHAR-OUTPUT-MODE   value "C".
+               88 MP-PGM-OUTPUT-MODE    value "P".
+               88 MP-BOTH-OUTPUT-MODE   value "B".
+           05 MP-PGM-DATASET           pic X(44).
+           05 MP-AUDIT-DATASET         pic X(44).
+           05 MP-JOB-ID                pic X(8).
+           05 MP-USER-ID               pic X(8).
+           05 MP-RETURN-CODE           pic S9(4) usage comp-5.

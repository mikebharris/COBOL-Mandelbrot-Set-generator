@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------
+      *> MANDOUT - one rendered row of the character grid, written
+      *> as a fixed-length record so the render becomes a real
+      *> dataset that can be catalogued and fed to other steps.
+      *>
+      *> MO-ROW-DATA is sized to a generous fixed ceiling rather than
+      *> the resolution-x in force for any one run, now that the
+      *> resolution is a runtime parameter; only the leftmost
+      *> MP-RESOLUTION-X characters of each row are significant.
+      *> ---------------------------------------------------------
+       01 MANDOUT-RECORD.
+           05 MO-ROW-NUMBER            pic 9(5).
+           05 MO-ROW-DATA              pic X(2000).

@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------
+      *> MANDTCRD - small optional card read by MandelbrotTour to
+      *> override the job/user id it stamps on every MANDTOUR.AUD
+      *> record.  When the card is absent, or a field is blank,
+      *> MandelbrotTour falls back to "UNKNOWN" the same way
+      *> MandelbrotSet does when PARMCARD carries no id.
+      *> ---------------------------------------------------------
+       01 MANDELBROT-TOUR-CARD.
+           05 TC-JOB-ID                pic X(8).
+           05 TC-USER-ID               pic X(8).

@@ -0,0 +1,24 @@
+      *> ---------------------------------------------------------
+      *> MANDCARD - parameter card layout read by MandelbrotSet
+      *> from the optional PARMCARD dataset.  One card per run;
+      *> when the dataset is absent the compiled-in defaults for
+      *> the whole parameter set apply.
+      *> ---------------------------------------------------------
+       01 MANDELBROT-PARM-CARD.
+           05 PC-REAL-PLANE-MIN        pic S9(3)V9(9) sign leading separate.
+           05 PC-REAL-PLANE-MAX        pic S9(3)V9(9) sign leading separate.
+           05 PC-IMAGINARY-PLANE-MIN   pic S9(3)V9(9) sign leading separate.
+           05 PC-IMAGINARY-PLANE-MAX   pic S9(3)V9(9) sign leading separate.
+           05 PC-RESOLUTION-X          pic 9(5).
+           05 PC-RESOLUTION-Y          pic 9(5).
+           05 PC-ITERATIONS-MAX        pic 9(5).
+           05 PC-THRESHOLD             pic 9(7).
+           05 PC-OUTPUT-DATASET        pic X(44).
+           05 PC-OUTPUT-MODE           pic X(1).
+               88 PC-CHAR-OUTPUT-MODE   value "C".
+               88 PC-PGM-OUTPUT-MODE    value "P".
+               88 PC-BOTH-OUTPUT-MODE   value "B".
+           05 PC-PGM-DATASET           pic X(44).
+           05 PC-AUDIT-DATASET         pic X(44).
+           05 PC-JOB-ID                pic X(8).
+           05 PC-USER-ID               pic X(8).

@@ -0,0 +1,20 @@
+      *> ---------------------------------------------------------
+      *> MANDRGN - one row of the region table read by MandelbrotTour,
+      *> naming a zoom window and resolution to be rendered to its
+      *> own, region-named output dataset.
+      *> ---------------------------------------------------------
+       01 MANDELBROT-REGION.
+           05 RG-REGION-NAME           pic X(20).
+           05 RG-REAL-PLANE-MIN        pic S9(3)V9(9) sign leading separate.
+           05 RG-REAL-PLANE-MAX        pic S9(3)V9(9) sign leading separate.
+           05 RG-IMAGINARY-PLANE-MIN   pic S9(3)V9(9) sign leading separate.
+           05 RG-IMAGINARY-PLANE-MAX   pic S9(3)V9(9) sign leading separate.
+           05 RG-RESOLUTION-X          pic 9(5).
+           05 RG-RESOLUTION-Y          pic 9(5).
+           05 RG-ITERATIONS-MAX        pic 9(5).
+           05 RG-THRESHOLD             pic 9(7).
+           05 RG-OUTPUT-MODE           pic X(1).
+               88 RG-CHAR-OUTPUT-MODE   value "C".
+               88 RG-PGM-OUTPUT-MODE    value "P".
+               88 RG-BOTH-OUTPUT-MODE   value "B".
+           05 FILLER                   pic X(9).

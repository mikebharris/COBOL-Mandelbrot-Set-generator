@@ -4,72 +4,141 @@ program-id. MandelbrotSet.
 *> Mandelbrot Set generator
 *> (c) 2015 Mike Harris
 *> Free software released under GPL
+*>
+*> The plane/resolution constants used to be 01-level CONSTANT
+*> items compiled into this program, so changing the viewport or
+*> the output resolution meant getting the source recompiled.
+*> They are now read from an optional PARMCARD, so operations can
+*> drive a different zoom window and resolution from job control
+*> without touching the program; when PARMCARD is absent the
+*> figures below still apply.
+*>
+*> The rendering itself - proportional-scale setup, the ScreenX/
+*> ScreenY loop, checkpoint/restart and the control report - now
+*> lives in the shared subprogram MandelbrotRender, called once
+*> with the parameter block this program builds below.  It was
+*> pulled out of here so MandelbrotTour could render a whole table
+*> of regions using the same engine instead of duplicating it.
+
+environment division.
+input-output section.
+file-control.
+    select optional parm-file assign to "PARMCARD"
+        organization is line sequential.
 
 data division.
-working-storage section.
-01 ResolutionX          constant 240.
-01 ResolutionY          constant 100.
-01 RealPlaneMin         constant -2.5.
-01 RealPlaneMax         constant 0.8.
-01 ImaginaryPlaneMin    constant -1.25.
-01 ImaginaryPlaneMax    constant 1.25.
-01 ProportionalX        pic S99V9(16) usage comp-5 value zeros.
-01 ProportionalY        pic S99V9(16) usage comp-5 value zeros.
-01 IterationsMax        constant 60.
-01 Threshold            constant 10000.
-
-01 ScreenX              pic 999 usage comp-5.
-01 ScreenY              pic 999 usage comp-5.
-01 MathPlaneX           pic S99V9(16) usage comp-5.
-01 MathPlaneY           pic S99V9(16) usage comp-5.
-
-01 PointX               pic S9(7)V9(8) usage comp-5.
-01 PointY               pic S9(7)V9(8) usage comp-5.
-01 XSquared             pic S9(10)V9(8) usage comp-5.
-01 YSquared             pic S9(10)V9(8) usage comp-5.
-01 Iteration            pic 999 value zero.
-01 TempVar              pic S9(5)V9(8) usage comp-5.
-
-procedure division.
-
-compute ProportionalX = (RealPlaneMax - RealPlaneMin) / (ResolutionX - 1)
-compute ProportionalY = (ImaginaryPlaneMax - ImaginaryPlaneMin) / (ResolutionY - 1)
-
-perform varying ScreenY from 0 by 1 until ScreenY is equal to ResolutionY
+file section.
+fd parm-file.
+copy "mandcard.cpy".
 
-    compute MathPlaneY = ImaginaryPlaneMin + (ProportionalY * ScreenY)
-
-    perform varying ScreenX from 0 by 1 until ScreenX is equal to ResolutionX
-
-        compute MathPlaneX = RealPlaneMin + (ProportionalX * ScreenX)
+working-storage section.
+copy "mandparm.cpy".
 
-        move zero to PointX
-        move zero to PointY
-        multiply PointX by PointX giving XSquared
-        multiply PointY by PointY giving YSquared
+01 ParmCardFound          pic X(1) value "N".
+    88 ParmCardWasFound   value "Y".
+01 OutputDatasetBaseName pic X(44).
 
-        perform with test after varying Iteration from 0 by 1
-            until Iteration >= IterationsMax or
-                  XSquared + YSquared >= Threshold
-              compute TempVar = XSquared - YSquared + MathPlaneX
-              compute PointY = 2 * PointX * PointY + MathPlaneY
-              move TempVar to PointX
-              compute XSquared = PointX * PointX
-              compute YSquared = PointY * PointY
-        end-perform
+procedure division.
 
-        if Iteration is equal to IterationsMax
-            display "*" with no advancing
-        else
-            display " " with no advancing
+0000-MAINLINE.
+    perform 0100-set-default-parameters
+    perform 0200-read-parameter-card
+    perform 0300-apply-parameter-card
+
+    call "MandelbrotRender" using MANDELBROT-PARAMETERS
+    move MP-RETURN-CODE to return-code
+
+    stop run.
+
+*> ---------------------------------------------------------------
+*> 0100-SET-DEFAULT-PARAMETERS - the viewport/resolution this
+*> program always used before the parameter card existed; still
+*> used whenever PARMCARD is absent.
+*> ---------------------------------------------------------------
+0100-SET-DEFAULT-PARAMETERS.
+    move -2.5 to mp-real-plane-min
+    move 0.8 to mp-real-plane-max
+    move -1.25 to mp-imaginary-plane-min
+    move 1.25 to mp-imaginary-plane-max
+    move 240 to mp-resolution-x
+    move 100 to mp-resolution-y
+    move 60 to mp-iterations-max
+    move 10000 to mp-threshold
+    move "MANDOUT.DAT" to mp-output-dataset
+    move "MANDOUT.CKP" to mp-checkpoint-dataset
+    move "C" to mp-output-mode
+    move "MANDOUT.PGM" to mp-pgm-dataset
+    move "MANDOUT.AUD" to mp-audit-dataset
+    move "UNKNOWN" to mp-job-id
+    move "UNKNOWN" to mp-user-id.
+
+*> ---------------------------------------------------------------
+*> 0200-READ-PARAMETER-CARD - PARMCARD is optional; when it is not
+*> present the compiled-in defaults set above stand.
+*> ---------------------------------------------------------------
+0200-READ-PARAMETER-CARD.
+    move "N" to ParmCardFound
+
+    open input parm-file
+    read parm-file
+        at end
+            move "N" to ParmCardFound
+        not at end
+            move "Y" to ParmCardFound
+    end-read
+    close parm-file.
+
+*> ---------------------------------------------------------------
+*> 0300-APPLY-PARAMETER-CARD - a card, when present, supplies the
+*> whole viewport/resolution set for the run.
+*> ---------------------------------------------------------------
+0300-APPLY-PARAMETER-CARD.
+    if ParmCardWasFound
+        move PC-REAL-PLANE-MIN to mp-real-plane-min
+        move PC-REAL-PLANE-MAX to mp-real-plane-max
+        move PC-IMAGINARY-PLANE-MIN to mp-imaginary-plane-min
+        move PC-IMAGINARY-PLANE-MAX to mp-imaginary-plane-max
+        move PC-RESOLUTION-X to mp-resolution-x
+        move PC-RESOLUTION-Y to mp-resolution-y
+        move PC-ITERATIONS-MAX to mp-iterations-max
+        move PC-THRESHOLD to mp-threshold
+        if PC-OUTPUT-DATASET is not equal to spaces
+            move PC-OUTPUT-DATASET to mp-output-dataset
+
+            *> derive the checkpoint name from the output dataset's
+            *> own base name, the same way MandelbrotTour derives its
+            *> per-region checkpoint from RG-REGION-NAME, so a card
+            *> naming "MANDOUT.DAT" still produces "MANDOUT.CKP" -
+            *> not "MANDOUT.DAT.CKP" - and a run resubmitted with or
+            *> without the card looks for the same checkpoint dataset.
+            move spaces to OutputDatasetBaseName
+            unstring PC-OUTPUT-DATASET delimited by "."
+                into OutputDatasetBaseName
+            end-unstring
+
+            move spaces to mp-checkpoint-dataset
+            string OutputDatasetBaseName delimited by space
+                   ".CKP" delimited by size
+                into mp-checkpoint-dataset
+                on overflow
+                    display "MANDSET W001 - OUTPUT-DATASET TOO LONG, CHECKPOINT DATASET NAME TRUNCATED"
+            end-string
         end-if
-
-    end-perform
-
-    display " "
-
-end-perform
-
-stop run.
+        if PC-OUTPUT-MODE is not equal to space
+            move PC-OUTPUT-MODE to mp-output-mode
+        end-if
+        if PC-PGM-DATASET is not equal to spaces
+            move PC-PGM-DATASET to mp-pgm-dataset
+        end-if
+        if PC-AUDIT-DATASET is not equal to spaces
+            move PC-AUDIT-DATASET to mp-audit-dataset
+        end-if
+        if PC-JOB-ID is not equal to spaces
+            move PC-JOB-ID to mp-job-id
+        end-if
+        if PC-USER-ID is not equal to spaces
+            move PC-USER-ID to mp-user-id
+        end-if
+    end-if.
 
 end program MandelbrotSet.
